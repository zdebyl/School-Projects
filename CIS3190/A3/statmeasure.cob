@@ -9,6 +9,31 @@ file-control.
 select input-file assign to dynamic ws-fname
    organization is line sequential.
 
+*> select the report dataset written alongside the SYSOUT listing,
+*> named off the input filename and the run date so there is an
+*> auditable trail of every statistics run
+select report-file assign to dynamic ws-report-fname
+   organization is line sequential.
+
+*> a control file lets one run analyze several data files in turn -
+*> each line names one of the files to feed through the same
+*> analysis that a single-file run performs
+select control-file assign to dynamic ws-list-fname
+   organization is line sequential.
+
+*> work file backing the native SORT used by calculate-median - with
+*> array-area now holding up to 100,000 entries, an O(n log n) merge
+*> sort here keeps a large consolidated run's median calculation fast
+*> instead of the O(n**2) cost a bubble sort would add
+select median-sort-file assign to "medsort.tmp".
+
+*> dated report dataset for the grand summary written once a
+*> control-file run has worked through every listed file, so the
+*> night's combined totals have the same auditable trail as each
+*> individual file's report-file
+select grand-report-file assign to dynamic ws-grand-report-fname
+   organization is line sequential.
+
 data division.
 file section.
 
@@ -17,25 +42,87 @@ fd input-file.
 01 input-line.
    02 in-num pic x(32767).
 
+*> define report file structure
+fd report-file.
+01 report-line.
+   02 out-report-num pic x(80).
+
+*> define control file structure - one data filename per line
+fd control-file.
+01 control-line.
+   02 ctl-fname pic x(30).
+
+*> sort description for calculate-median's work file - holds one x()
+*> value per record while the runtime's merge sort orders them
+sd median-sort-file.
+01 median-sort-record.
+   02 sort-x pic s9(6)v9(2).
+
+*> define grand-summary report file structure
+fd grand-report-file.
+01 grand-report-line.
+   02 out-grand-report-num pic x(80).
+
 working-storage section.
 
 *> define variables
-77 sum-of-x-sqrd           pic 9(14)v9(7).
-77 sum-of-sqr-diff         pic 9(14)v9(7).
+*> sized for the full 100,000-entry array-area: each term can run up
+*> to roughly 999999.99 ** 2, so the old 9(14) integer part (sized for
+*> the smaller table this replaced) would silently truncate a large
+*> consolidated run well short of the current ceiling
+77 sum-of-x-sqrd           pic 9(18)v9(7).
+77 sum-of-sqr-diff         pic 9(18)v9(7).
+*> this repo's cobc mishandles a self-referencing
+*> compute target = target + expr ** n once target carries this many
+*> decimal places - it silently evaluates to zero instead of abending,
+*> so the exponent is computed into this temp first and added in a
+*> separate statement
+77 sqr-diff-term            pic s9(12)v9(7).
 77 sum-of-x                pic s9(14)v9(7).
 77 mult-of-x               pic 9(14)v9(7).
+*> holds x(i) ** (1/valid-count) before it is folded into mult-of-x -
+*> same self-referencing compute/exponent problem as sqr-diff-term
+77 geo-mean-term            pic 9(14)v9(7).
 77 sum-of-x-div            pic 9(14)v9(7).
-77 n                       pic s9(4).
+77 n                       pic s9(6).
 77 mean                    pic s9(6)v9(2).
-77 i                       pic s9(4).
+77 i                       pic s9(6).
 77 ws-fname                pic x(30).
+77 ws-parm                 pic x(30).
+77 ws-run-date             pic 9(8).
+77 ws-report-fname         pic x(50).
 77 feof                    pic A(1).
+77 std-dev-value           pic s9(6)v9(2).
+77 two-std-dev             pic s9(6)v9(2).
+77 deviation-amt           pic s9(6)v9(2).
+77 exception-count         pic s9(6) value zero.
+77 valid-count             pic s9(6).
+77 min-value               pic s9(6)v9(2).
+77 max-value               pic s9(6)v9(2).
+77 range-value             pic s9(6)v9(2).
+77 median-value            pic s9(6)v9(2).
+77 mid-index               pic s9(6).
+77 mid-remainder           pic s9(6).
+77 ws-list-fname           pic x(30).
+77 ws-list-mode            pic x(1) value 'N'.
+77 ctl-eof                 pic x(1) value 'N'.
+77 ws-file-count           pic s9(6) value zero.
+77 ws-grand-rec-count      pic s9(6) value zero.
+77 ws-grand-sum-of-x       pic s9(14)v9(7) value zero.
+77 grand-mean              pic s9(6)v9(2).
+77 sort-eof                pic x(1) value 'N'.
+77 ws-grand-report-fname   pic x(50).
+77 min-max-seeded          pic x(1) value 'N'.
 
 01 array-area.
-   02 x                    pic s9(6)v9(2) occurs 1000 times usage display.
+   02 x                    pic s9(6)v9(2) occurs 100000 times usage display.
+   02 book-id              pic x(13) occurs 100000 times usage display.
+   02 valid-ind            pic x(1) occurs 100000 times usage display.
+   02 sorted-x             pic s9(6)v9(2) occurs 100000 times usage display.
 01 input-value-record.
    02 in-x                 pic s9(6)v9(2).
-   02 filler               pic x(32765).
+   02 in-book-id           pic x(13).
+   02 filler               pic x(32752).
 01 output-title-line.
    02 filler               pic x(31) value "      Statistical Measures".
 01 output-underline.
@@ -45,6 +132,8 @@ working-storage section.
 01 output-data-line.
    02 filler               pic x(20) value spaces.
    02 out-x                pic -(6)9.9(2).
+   02 filler               pic x(2) value spaces.
+   02 out-book-id          pic x(13).
 01 output-results-line-1.
    02 filler               pic x(20) value " mean".
    02 out-mean             pic -(6)9.9(2).
@@ -60,44 +149,242 @@ working-storage section.
 01 output-results-line-5.
    02 filler               pic x(20) value " harmonic mean".
    02 harmonic-mean        pic -(6)9.9(2).
+01 output-results-line-6.
+   02 filler               pic x(20) value " min / max".
+   02 out-min              pic -(6)9.9(2).
+   02 filler               pic x(3) value " / ".
+   02 out-max              pic -(6)9.9(2).
+01 output-results-line-7.
+   02 filler               pic x(20) value " range".
+   02 out-range            pic -(6)9.9(2).
+01 output-results-line-8.
+   02 filler               pic x(20) value " median".
+   02 out-median           pic -(6)9.9(2).
+01 output-exceptions-title-line.
+   02 filler               pic x(31) value "      Exception Listing".
+01 output-exceptions-head.
+   02 filler               pic x(48) value "  Value        Book-ID          Deviation".
+01 output-exceptions-line.
+   02 filler               pic x(2) value spaces.
+   02 out-exc-x            pic -(6)9.9(2).
+   02 filler               pic x(2) value spaces.
+   02 out-exc-book-id      pic x(13).
+   02 filler               pic x(2) value spaces.
+   02 out-exc-dev          pic -(6)9.9(2).
+01 output-exceptions-none.
+   02 filler               pic x(28) value "  no exceptions found".
+01 output-no-data-line.
+   02 filler               pic x(44) value
+      "  no valid data in file - statistics skipped".
+01 output-validation-line.
+   02 filler               pic x(22) value "  rejected input line ".
+   02 out-val-line         pic zzzzz9.
+   02 filler               pic x(10) value " value = ".
+   02 out-val-x            pic -(6)9.9(2).
+   02 filler               pic x(12) value " book-id = ".
+   02 out-val-book-id      pic x(13).
+01 output-grand-title-line.
+   02 filler               pic x(31) value "      Grand Summary".
+01 output-grand-line-1.
+   02 filler               pic x(20) value " files processed".
+   02 out-grand-files      pic zzzzz9.
+01 output-grand-line-2.
+   02 filler               pic x(20) value " valid records".
+   02 out-grand-recs       pic zzzzz9.
+01 output-grand-line-3.
+   02 filler               pic x(20) value " grand mean".
+   02 out-grand-mean       pic -(6)9.9(2).
 
 procedure division.
-   *> get file name
-   display "Filename containing book information? ".
-   accept ws-fname.
-   
-   *> open file
+   *> get file name from the job parameter (PARM) if one was passed;
+   *> otherwise fall back to a SYSIN card on standard input.  neither
+   *> path prompts the operator, so the job can run unattended.
+   perform get-fname.
+   accept ws-run-date from date yyyymmdd.
+
+   *> a filename prefixed with "@" names a control file listing
+   *> several data files to analyze in this one run, each producing
+   *> its own report section, instead of just the one file named
+   *> directly
+   if ws-list-mode = 'Y'
+      perform process-file-list
+   else
+      perform analyze-file
+   end-if.
+
+   perform end-of-job.
+
+*> get the book-data filename without blocking on operator input:
+*> first check for a PARM passed on the command line, then fall
+*> back to reading it as a SYSIN card from standard input.
+get-fname.
+   move spaces to ws-parm.
+   accept ws-parm from command-line.
+   if ws-parm not = spaces
+      move ws-parm to ws-fname
+   else
+      accept ws-fname
+   end-if.
+
+   if ws-fname(1:1) = "@"
+      move 'Y' to ws-list-mode
+      move ws-fname(2:29) to ws-list-fname
+   end-if.
+
+*> read the control file named by get-fname and run the full
+*> single-file analysis once per line it lists, then print a grand
+*> summary across every file once the list is exhausted
+process-file-list.
+   open input control-file.
+   perform until ctl-eof = 'Y'
+      read control-file into control-line
+         at end move 'Y' to ctl-eof
+         not at end
+            move ctl-fname to ws-fname
+            perform analyze-file
+            add 1 to ws-file-count
+            *> fold in this file's contribution to the grand totals
+            *> only when it had valid data - an empty/all-rejected
+            *> file skipped calculate-mean above, so sum-of-x still
+            *> holds whatever the previous file in the list left it
+            *> at and must not be added again here
+            if valid-count > 0
+               add valid-count to ws-grand-rec-count
+               add sum-of-x to ws-grand-sum-of-x
+            end-if
+      end-read
+   end-perform.
+   close control-file.
+
+   *> name the grand-summary report off the control file and today's
+   *> date, the same way analyze-file names each file's own report,
+   *> so the night's combined totals leave their own auditable record
+   move spaces to ws-grand-report-fname.
+   string ws-list-fname delimited by space
+          "." delimited by size
+          ws-run-date delimited by size
+          ".grand.rpt" delimited by size
+          into ws-grand-report-fname.
+   open output grand-report-file.
+   perform display-grand-summary.
+   close grand-report-file.
+
+*> run the complete statistics suite against the file currently
+*> named in ws-fname, writing both the SYSOUT listing and its own
+*> dated report file
+analyze-file.
+   *> name the report dataset off the input filename and today's
+   *> date, so every run leaves its own dated report behind instead
+   *> of overwriting the last one
+   move spaces to ws-report-fname.
+   string ws-fname delimited by space
+          "." delimited by size
+          ws-run-date delimited by size
+          ".rpt" delimited by size
+          into ws-report-fname.
+
+   *> open the input file and the dated report dataset that mirrors
+   *> everything written to SYSOUT, so there is an auditable record
+   *> of this run once the console output has scrolled away
    open input input-file.
+   open output report-file.
 
    *> write output formatting
    display output-title-line
    display output-underline
    display output-col-heads
    display output-underline.
+   write report-line from output-title-line.
+   write report-line from output-underline.
+   write report-line from output-col-heads.
+   write report-line from output-underline.
 
    *> get values from file
    move 1 to n.
+   move 'N' to feof.
    perform read-file until feof='Y'.
    compute n = n - 1.
 
-   *> calculate statistics
-   perform calculate-mean.
-   perform calculate-standard-deviation.
-   perform calculate-root-mean-square.
-   perform calculate-geometric-mean.
-   perform calculate-harmonic-mean.
+   *> validate data before the paragraphs that cannot tolerate a
+   *> zero or negative value run
+   perform validate-data.
+
+   *> an empty file, or one where every row was rejected above, has
+   *> nothing left to compute a mean/std-dev/median from - skip the
+   *> statistics block entirely rather than dividing by zero or
+   *> reporting a min/max left over from array-area's previous
+   *> occupant (the prior file, in a control-file run)
+   if valid-count > 0
+      *> calculate statistics - each of these now sums only the
+      *> entries validate-data accepted, so a rejected row neither
+      *> skews the mean/std-dev nor reappears on the exceptions
+      *> listing as a false outlier
+      perform calculate-mean
+      perform calculate-standard-deviation
+      perform report-exceptions
+      perform calculate-root-mean-square
+      perform calculate-geometric-mean
+      perform calculate-harmonic-mean
+      perform calculate-min-max
+      perform calculate-median
+
+      *> display output
+      display output-underline
+      move mean to out-mean
+      write report-line from output-underline
+      display output-results-line-1
+      display output-results-line-2
+      display output-results-line-3
+      display output-results-line-4
+      display output-results-line-5
+      move min-value to out-min
+      write report-line from output-results-line-1
+      write report-line from output-results-line-2
+      write report-line from output-results-line-3
+      write report-line from output-results-line-4
+      write report-line from output-results-line-5
+      move max-value to out-max
+      display output-results-line-6
+      move range-value to out-range
+      write report-line from output-results-line-6
+      display output-results-line-7
+      move median-value to out-median
+      write report-line from output-results-line-7
+      display output-results-line-8
+      write report-line from output-results-line-8
+   else
+      display output-underline
+      display output-no-data-line
+      write report-line from output-underline
+      write report-line from output-no-data-line
+   end-if.
 
-   *> display output
+   *> close this file's input and report datasets - each file in a
+   *> list run gets its own pair, opened and closed in turn
+   close input-file, report-file.
+
+*> once every file on the control file has been analyzed, show how
+*> many files and records were processed in this run and the mean
+*> across all of their values combined
+display-grand-summary.
    display output-underline
-   move mean to out-mean.
-   display output-results-line-1
-   display output-results-line-2
-   display output-results-line-3
-   display output-results-line-4
-   display output-results-line-5.
-   
-   *> end program
-   perform end-of-job.
+   display output-grand-title-line
+   display output-underline.
+   write grand-report-line from output-underline.
+   write grand-report-line from output-grand-title-line.
+   write grand-report-line from output-underline.
+   move ws-file-count to out-grand-files.
+   display output-grand-line-1.
+   write grand-report-line from output-grand-line-1.
+   move ws-grand-rec-count to out-grand-recs.
+   display output-grand-line-2.
+   write grand-report-line from output-grand-line-2.
+   if ws-grand-rec-count > 0
+      compute grand-mean rounded = ws-grand-sum-of-x / ws-grand-rec-count
+      move grand-mean to out-grand-mean
+      display output-grand-line-3
+      write grand-report-line from output-grand-line-3
+   end-if.
 
 *> read input file
 read-file.
@@ -109,57 +396,217 @@ read-file.
 *> store data from the input file
 input-loop.
    move in-x to x(n), out-x.
+   move in-book-id to book-id(n), out-book-id.
    display output-data-line.
+   write report-line from output-data-line.
    compute n = n + 1.
-  
+
+*> reject any value that would blow up the geometric or harmonic mean
+*> (zero/negative base for a fractional power, divide by zero) and
+*> report the input line it came from instead of letting the job
+*> abend partway through
+validate-data.
+   move zero to valid-count.
+   perform varying i from 1 by 1 until i is greater than n
+      if x(i) > 0
+         move 'Y' to valid-ind(i)
+         add 1 to valid-count
+      else
+         move 'N' to valid-ind(i)
+         move i to out-val-line
+         move x(i) to out-val-x
+         move book-id(i) to out-val-book-id
+         display output-validation-line
+         write report-line from output-validation-line
+      end-if
+   end-perform.
+
 *> calculate mean
+*> sums only the entries validate-data accepted, so a rejected
+*> zero/negative row doesn't skew the mean the pricing team relies on
 calculate-mean.
    move zero to sum-of-x.
    perform varying i from 1 by 1 until i is greater than n
-      compute sum-of-x = sum-of-x + x(i)
+      if valid-ind(i) = 'Y'
+         compute sum-of-x = sum-of-x + x(i)
+      end-if
    end-perform.
 
-   compute mean rounded = sum-of-x / n.
+   compute mean rounded = sum-of-x / valid-count.
 
 *> calculate standard deviation
+*> sums only the entries validate-data accepted, the same as
+*> calculate-mean above
 calculate-standard-deviation.
    move zero to sum-of-sqr-diff.
    perform varying i from 1 by 1 until i is greater than n
-      compute sum-of-sqr-diff = sum-of-sqr-diff + (x(i) - mean) ** 2
+      if valid-ind(i) = 'Y'
+         compute sqr-diff-term = (x(i) - mean) ** 2
+         add sqr-diff-term to sum-of-sqr-diff
+      end-if
    end-perform.
-   
-   compute std-deviation rounded = (sum-of-sqr-diff / n) ** 0.5.
+
+   compute std-deviation rounded = (sum-of-sqr-diff / valid-count) ** 0.5.
+   move std-deviation to std-dev-value.
+
+*> second pass over array-area using the std-deviation just calculated:
+*> list every value more than 2 standard deviations from the mean so
+*> outliers can be traced back to the book-id that produced them -
+*> skips entries validate-data already rejected, so a bad row isn't
+*> reported twice (once as rejected input, again as a false outlier)
+report-exceptions.
+   compute two-std-dev = std-dev-value * 2.
+   move zero to exception-count.
+   display output-underline
+   display output-exceptions-title-line
+   display output-underline
+   display output-exceptions-head.
+   write report-line from output-underline.
+   write report-line from output-exceptions-title-line.
+   write report-line from output-underline.
+   write report-line from output-exceptions-head.
+
+   perform varying i from 1 by 1 until i is greater than n
+      if valid-ind(i) = 'Y'
+         compute deviation-amt = x(i) - mean
+         if deviation-amt < 0
+            compute deviation-amt = deviation-amt * -1
+         end-if
+         if deviation-amt > two-std-dev
+            move x(i) to out-exc-x
+            move book-id(i) to out-exc-book-id
+            move deviation-amt to out-exc-dev
+            display output-exceptions-line
+            write report-line from output-exceptions-line
+            add 1 to exception-count
+         end-if
+      end-if
+   end-perform.
+
+   if exception-count = 0
+      display output-exceptions-none
+      write report-line from output-exceptions-none
+   end-if.
 
 *> calculate root mean square
+*> sums only the entries validate-data accepted, the same as
+*> calculate-mean above
 calculate-root-mean-square.
    move zero to sum-of-x-sqrd.
    perform varying i from 1 by 1 until i is greater than n
-      compute sum-of-x-sqrd = sum-of-x-sqrd + x(i) * x(i)
+      if valid-ind(i) = 'Y'
+         compute sum-of-x-sqrd = sum-of-x-sqrd + x(i) * x(i)
+      end-if
    end-perform.
-   
-   compute root-mean-square = (sum-of-x-sqrd / n) ** (1/2).
+
+   compute root-mean-square = (sum-of-x-sqrd / valid-count) ** (1/2).
 
 *> calculate geometric mean
+*> skips any entry validate-data rejected as zero/negative, and
+*> takes the root over valid-count rather than n for those entries
+*> guarded the same way statmold's end-of-job guards n = 0: if
+*> validate-data rejected every entry there is nothing left to take a
+*> root or reciprocal of, so report zero instead of dividing by a
+*> valid-count of zero and abending the job
 calculate-geometric-mean.
    move 1 to mult-of-x.
-   perform varying i from 1 by 1 until i is greater than n
-      compute mult-of-x = mult-of-x * (x(i) ** (1/n))
-   end-perform.
-   
-   compute geometric-mean = mult-of-x.
+   if valid-count > 0
+      perform varying i from 1 by 1 until i is greater than n
+         if valid-ind(i) = 'Y'
+            compute geo-mean-term = x(i) ** (1 / valid-count)
+            compute mult-of-x = mult-of-x * geo-mean-term
+         end-if
+      end-perform
+      compute geometric-mean = mult-of-x
+   else
+      move zero to geometric-mean
+   end-if.
 
 *> calculate harmonic mean
+*> skips any entry validate-data rejected as zero/negative, and
+*> divides by valid-count rather than n for those entries - guarded
+*> against valid-count = 0 the same way calculate-geometric-mean is
 calculate-harmonic-mean.
    move zero to sum-of-x-div.
+   if valid-count > 0
+      perform varying i from 1 by 1 until i is greater than n
+         if valid-ind(i) = 'Y'
+            compute sum-of-x-div = sum-of-x-div + (1 / x(i))
+         end-if
+      end-perform
+      compute harmonic-mean = valid-count / sum-of-x-div
+   else
+      move zero to harmonic-mean
+   end-if.
+
+*> calculate minimum, maximum and range
+*> seeds from the first entry validate-data accepted, not
+*> unconditionally x(1) - x(1) itself may have been rejected, and in
+*> a control-file run array-area still holds the previous file's
+*> values until this file's read-file loop overwrites them
+calculate-min-max.
+   move 'N' to min-max-seeded.
+   perform varying i from 1 by 1 until i is greater than n
+      if valid-ind(i) = 'Y'
+         if min-max-seeded = 'N'
+            move x(i) to min-value
+            move x(i) to max-value
+            move 'Y' to min-max-seeded
+         else
+            if x(i) < min-value
+               move x(i) to min-value
+            end-if
+            if x(i) > max-value
+               move x(i) to max-value
+            end-if
+         end-if
+      end-if
+   end-perform.
+
+   compute range-value = max-value - min-value.
+
+*> calculate the median off a sorted copy of array-area, ordered by a
+*> native SORT over median-sort-file rather than sorting in place -
+*> with array-area now holding up to 100,000 entries, the runtime's
+*> merge sort keeps this an O(n log n) pass instead of the O(n**2)
+*> cost an in-memory bubble sort would add at that size
+calculate-median.
+   sort median-sort-file
+      on ascending key sort-x
+      input procedure load-median-sort-file
+      output procedure unload-median-sort-file.
+
+   divide valid-count by 2 giving mid-index remainder mid-remainder.
+   if mid-remainder = 0
+      compute median-value =
+         (sorted-x(mid-index) + sorted-x(mid-index + 1)) / 2
+   else
+      compute mid-index = mid-index + 1
+      move sorted-x(mid-index) to median-value
+   end-if.
+
+*> release only the entries validate-data accepted into the sort work
+*> file, so a rejected row doesn't pull the median toward zero
+load-median-sort-file.
    perform varying i from 1 by 1 until i is greater than n
-      compute sum-of-x-div = sum-of-x-div + (1 / x(i))
+      if valid-ind(i) = 'Y'
+         move x(i) to sort-x
+         release median-sort-record
+      end-if
+   end-perform.
+
+*> pull the sorted values back out of the work file into sorted-x
+unload-median-sort-file.
+   move 'N' to sort-eof.
+   move zero to i.
+   perform until sort-eof = 'Y'
+      return median-sort-file at end move 'Y' to sort-eof
+         not at end
+            add 1 to i
+            move sort-x to sorted-x(i)
+      end-return
    end-perform.
-   
-   compute harmonic-mean = n / sum-of-x-div.
 
 *> ending program
 end-of-job.
-   *> close files
-   close input-file.
-
    stop run.

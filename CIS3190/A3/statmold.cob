@@ -10,6 +10,12 @@ select input-file assign to "nums.txt"
    organization is line sequential.
 select output-file assign to "output.txt"
    organization is line sequential.
+*> checkpoint dataset: holds the progress of a long run so an overnight
+*> job that abends partway through can restart without resumming
+*> records already summed
+select checkpoint-file assign to "checkpoint.dat"
+   organization is line sequential
+   file status is ckpt-file-status.
 
 data division.
 file section.
@@ -24,20 +30,61 @@ fd output-file.
 01 output-line.
    02 out-num pic x(80).
 
+*> define checkpoint file structure
+fd checkpoint-file.
+01 checkpoint-line.
+   02 ckpt-num pic x(80).
+
 working-storage section.
 
 *> define variables
-77 sum-of-x-sqr         pic 9(14)v9(2).
-77 sum-of-x             pic s9(10)v9(2).
-77 n                    pic s9(4).
+*> sized for the full 100,000-entry array-area - the old pictures
+*> were sized for the 1000-entry-per-batch table this replaced and
+*> would silently truncate these running totals well short of the
+*> current ceiling.  sum-of-x-sqr also carries 4 decimal places, not
+*> 2 - a squared book value needs all 4 (x has 2 decimal places), and
+*> truncating the running total to 2 threw away enough precision to
+*> turn a tiny true variance negative once mean squared was subtracted
+77 sum-of-x-sqr         pic 9(18)v9(4).
+77 sum-of-x             pic s9(12)v9(2).
+77 n                    pic s9(6).
 77 mean                 pic s9(6)v9(2).
-77 i                    pic s9(4).
+77 i                    pic s9(6).
+77 ws-eof               pic x(1) value 'N'.
+77 ws-rec-count         pic s9(6) value zero.
+77 ws-ckpt-counter      pic s9(6) value zero.
+77 ws-restart-parm      pic x(30).
+77 ckpt-file-status     pic x(2).
+77 variance             pic s9(12)v9(6).
+*> unrounded mean used only to compute variance - squaring the
+*> 2-decimal display mean amplified its rounding error into a wildly
+*> wrong (sometimes negative) variance; this field carries enough
+*> decimal places that squaring it doesn't lose meaningful precision
+77 mean-raw             pic s9(6)v9(9).
 
 01 array-area.
-   02 x                 pic s9(6)v9(2) occurs 1000 times.
+   02 x                 pic s9(6)v9(2) occurs 100000 times.
+   02 book-id           pic x(13) occurs 100000 times.
 01 input-value-record.
    02 in-x              pic s9(6)v9(2).
-   02 filler            pic x(72).
+   02 in-book-id        pic x(13).
+   02 filler            pic x(59).
+*> the last record on nums.txt is a trailer carrying the record count
+*> and hash total the batch was built with, so end-of-job can confirm
+*> the whole file was read instead of trusting a sentinel data value
+01 trailer-record.
+   02 trailer-marker    pic x(7).
+   02 trailer-count     pic 9(6).
+   02 trailer-hash      pic s9(12)v9(2).
+   02 filler            pic x(53).
+*> running totals as of the last checkpoint, written after every
+*> ws-ckpt-counter records so a restart can pick up mid-file instead
+*> of resumming from record 1
+01 checkpoint-record.
+   02 ckpt-rec-count    pic 9(6).
+   02 ckpt-sum-of-x     pic s9(12)v9(2).
+   02 ckpt-sum-of-x-sqr pic 9(18)v9(4).
+   02 filler            pic x(38).
 01 output-title-line.
    02 filler            pic x(28) value " mean and standard deviation".
 01 output-underline.
@@ -48,25 +95,162 @@ working-storage section.
 01 output-data-line.
    02 filler            pic x(10) value spaces.
    02 out-x             pic -(6)9.9(2).
+   02 filler            pic x(2) value spaces.
+   02 out-book-id       pic x(13).
 01 output-results-line-1.
    02 filler            pic x(9) value " mean=   ".
    02 out-mean          pic -(6)9.9(2).
 01 output-results-line-2.
    02 filler            pic x(9) value " std dev=".
    02 std-deviation     pic -(6)9.9(2).
+01 output-control-line.
+   02 filler            pic x(23) value " control total check: ".
+   02 out-ctl-status    pic x(50).
 
 procedure division.
-   *> open files
-   open input input-file, output output-file.
+   *> a "RESTART" job parameter tells this run to resume from the
+   *> last checkpoint instead of starting at record 1
+   move spaces to ws-restart-parm.
+   accept ws-restart-parm from command-line.
+
+   *> open the input file; the output dataset is opened below in
+   *> whichever mode fits this run - EXTEND on a restart so the
+   *> detail lines already written for earlier records survive, OUTPUT
+   *> on a fresh run so a prior day's listing doesn't carry over
+   open input input-file.
+
+   move zero to sum-of-x, sum-of-x-sqr.
+   move 1 to n.
+
+   *> RESTART only reopens output-file EXTEND once restart-from-
+   *> checkpoint confirms a checkpoint actually exists to resume from -
+   *> a missing checkpoint (first-ever run submitted with RESTART by
+   *> mistake, or a cleaned-up checkpoint.dat) falls back to the same
+   *> fresh-OUTPUT-plus-headers path the plain run below uses
+   if ws-restart-parm = "RESTART"
+      perform restart-from-checkpoint
+   else
+      open output output-file
+      perform write-report-headers
+   end-if.
+
+   *> read every data record in the file - and only the file's
+   *> trailer record - before computing statistics, so the mean and
+   *> standard deviation are calculated once across the whole file,
+   *> however many records it holds
+   perform read-file until ws-eof = 'Y'.
+   compute n = n - 1.
+
+   if n > 0
+      *> calculate mean and standard deviation from the running sums
+      *> accumulated while reading - this single-pass form (variance
+      *> = average of x-squared minus the mean squared) needs no
+      *> second pass over the data, so a restart that skips past
+      *> already-summed records still produces the correct result.
+      *> variance is computed from the unrounded mean-raw, not the
+      *> 2-decimal display mean - squaring the display mean's rounding
+      *> error produced a wrong (and sometimes negative) variance
+      divide n into sum-of-x giving mean rounded
+      compute mean-raw = sum-of-x / n
+      compute variance = (sum-of-x-sqr / n) - (mean-raw * mean-raw)
 
-   *> perform procedure body until the file reads a number greater than 999999.98
-   move zero to in-x.
-   perform proc-body
-      until in-x is not less than 999999.98.
+      *> fixed-decimal cancellation can still leave variance a hair
+      *> below zero for a near-constant dataset (true variance ~0) -
+      *> clamp rather than let ** 0.5 on a negative operand return a
+      *> silently wrong std-deviation
+      if variance < 0
+         move zero to variance
+      end-if
+
+      compute std-deviation rounded = variance ** 0.5
+
+      *> write to output
+      write output-line from output-underline
+         after advancing 1 line
+      move mean to out-mean
+      write output-line from output-results-line-1
+         after advancing 1 line
+      write output-line from output-results-line-2
+         after advancing 1 line
+   end-if.
+
+   perform verify-control-totals.
    perform end-of-job.
 
-proc-body.
-   *> write output formatting
+*> read input file
+read-file.
+   read input-file into input-value-record
+      at end move 'Y' to ws-eof
+      not at end perform input-loop
+   end-read.
+
+*> a record is the trailer, not a data row, when its first 7 bytes
+*> carry the "TRAILER" marker; capture its control totals and stop
+*> reading data once it is seen, otherwise store and display the
+*> data value and book-id it carries
+input-loop.
+   if in-num(1:7) = "TRAILER"
+      move input-line to trailer-record
+      move 'Y' to ws-eof
+   else
+      move in-x to x(n), out-x
+      move in-book-id to book-id(n), out-book-id
+      write output-line from output-data-line
+         after advancing 1 line
+      add x(n) to sum-of-x
+      compute sum-of-x-sqr = sum-of-x-sqr + x(n) * x(n)
+      add 1 to ws-rec-count
+      add 1 to n
+      add 1 to ws-ckpt-counter
+      if ws-ckpt-counter = 1000
+         perform write-checkpoint
+         move zero to ws-ckpt-counter
+      end-if
+   end-if.
+
+*> snapshot the records-processed count and running sums so a later
+*> restart can resume from here instead of record 1
+write-checkpoint.
+   move spaces to checkpoint-record.
+   move ws-rec-count to ckpt-rec-count.
+   move sum-of-x to ckpt-sum-of-x.
+   move sum-of-x-sqr to ckpt-sum-of-x-sqr.
+   open output checkpoint-file.
+   write checkpoint-line from checkpoint-record.
+   close checkpoint-file.
+
+*> resume a prior run from its last checkpoint: restore the running
+*> sums it had reached, then reposition the line sequential input
+*> file by reading past (and discarding) the records it already
+*> summed, instead of reprocessing them
+restart-from-checkpoint.
+   open input checkpoint-file.
+   if ckpt-file-status = "00"
+      read checkpoint-file into checkpoint-record
+      close checkpoint-file
+      open extend output-file
+      move ckpt-rec-count to ws-rec-count
+      move ckpt-sum-of-x to sum-of-x
+      move ckpt-sum-of-x-sqr to sum-of-x-sqr
+      compute n = ws-rec-count + 1
+      perform skip-record
+         varying i from 1 by 1
+         until i is greater than ws-rec-count or ws-eof = 'Y'
+   else
+      *> RESTART was requested but there is no checkpoint to resume
+      *> from (a first-ever run, or a cleaned-up checkpoint.dat) - fall
+      *> back to a fresh OUTPUT and the same report headers the plain
+      *> non-RESTART run writes, instead of EXTENDing a file that may
+      *> not exist yet or leaving a prior run's data unheaded
+      display " no checkpoint found - starting from record 1"
+      open output output-file
+      perform write-report-headers
+   end-if.
+
+*> write output formatting once for the whole run - a file with more
+*> than one batch's worth of records still produces a single
+*> consolidated report, not a new title/heading per 1000 records
+write-report-headers.
    write output-line from output-title-line
       after advancing 0 lines.
    write output-line from output-underline
@@ -76,46 +260,41 @@ proc-body.
    write output-line from output-underline
       after advancing 1 line.
 
-   *> read input file
-   move zero to sum-of-x.
-   read input-file into input-value-record
-      at end perform end-of-job.
-   perform input-loop
-      varying n from 1 by 1
-      until n is greater than 1000 or in-x is not less than 999999.98.
-   subtract 1 from n.
-
-   *> calculate mean
-   divide n into sum-of-x giving mean rounded.
-
-   *> calculate standard deviation
-   move zero to sum-of-x-sqr.
-   perform sum-loop
-      varying i from 1 by 1
-      until i is greater than n.
-   compute std-deviation rounded = (sum-of-x-sqr / n) ** 0.5.
-
-   *> write to output
-   write output-line from output-underline
-      after advancing 1 line.
-   move mean to out-mean.
-   write output-line from output-results-line-1
-      after advancing 1 line.
-   write output-line from output-results-line-2
-      after advancing 1 line.
-
-*> store and display data from the input file
-input-loop.
-   move in-x to x(n), out-x.
-   write output-line from output-data-line
-      after advancing 1 line.
-   add x(n) to sum-of-x.
-   read input-file into input-value-record
-      at end perform end-of-job.
+*> discard one already-processed record while repositioning after a
+*> restart
+skip-record.
+   read input-file
+      at end move 'Y' to ws-eof
+   end-read.
 
-*> calculate sum of squares of deviations from the mean
-sum-loop.
-   compute sum-of-x-sqr = sum-of-x-sqr + (x(i) - mean) ** 2.
+*> confirm the run wasn't cut short: what was actually read must
+*> match the trailer's expected record count and hash total
+verify-control-totals.
+   if trailer-marker = "TRAILER"
+      if ws-rec-count not = trailer-count
+         move "RECORD COUNT MISMATCH - run may be incomplete"
+            to out-ctl-status
+         write output-line from output-control-line
+            after advancing 1 line
+      else
+         if sum-of-x not = trailer-hash
+            move "HASH TOTAL MISMATCH - run may be incomplete"
+               to out-ctl-status
+            write output-line from output-control-line
+               after advancing 1 line
+         else
+            move "OK - all records and totals accounted for"
+               to out-ctl-status
+            write output-line from output-control-line
+               after advancing 1 line
+         end-if
+      end-if
+   else
+      move "NO TRAILER RECORD FOUND - totals not verified"
+         to out-ctl-status
+      write output-line from output-control-line
+         after advancing 1 line
+   end-if.
 
 end-of-job.
    *> close files
